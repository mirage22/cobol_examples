@@ -6,43 +6,581 @@
        author. Miro Wengner
 
        environment division.
+       input-output section.
+       file-control.
+           select std-tran-file assign to "STDTRAN"
+               organization is line sequential
+               file status is ws-tran-status.
+           select std-report-file assign to "STDRPT"
+               organization is line sequential
+               file status is ws-rpt-status.
+           select std-checkpoint-file assign to "STDCKPT"
+               organization is line sequential
+               file status is ws-ckpt-status.
+           select std-rejects-file assign to "STDREJ"
+               organization is line sequential
+               file status is ws-rej-status.
 
        data division.
+       file section.
+      * STD-TRAN-RECORD carries one of three shapes, picked out by
+      * TRAN-RECORD-TYPE -- a leading header or trailing trailer
+      * record with the batch's expected control total, or the normal
+      * STD-REC detail records in between.
+       fd  std-tran-file
+           label records are standard.
+       01  std-tran-record.
+           05  tran-record-type        pic x(01).
+               88  tran-is-header                  value 'H'.
+               88  tran-is-trailer                  value 'T'.
+               88  tran-is-detail                   value 'D'.
+           05  tran-data-area           pic x(43).
+
+       01  tran-detail-record.
+           05  filler                   pic x(01).
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+
+       01  tran-control-record.
+           05  filler                   pic x(01).
+           05  ctl-expected-total       pic 9(07)v9(02).
+           05  filler                   pic x(34).
+
+       fd  std-report-file
+           label records are standard.
+       01  std-report-record           pic x(132).
+
+       fd  std-checkpoint-file
+           label records are standard.
+       01  std-checkpoint-record.
+           05  ckpt-std-num            pic x(05).
+           05  ckpt-record-count       pic 9(08).
+           05  ckpt-control-total      pic 9(07)v9(02).
+           05  ckpt-reject-count       pic 9(08).
+
+      * The full STD-REC image plus a short reason code, for any
+      * record that fails the edit checks instead of flowing through.
+       fd  std-rejects-file
+           label records are standard.
+       01  std-rejects-record.
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+           05  rej-reason-code         pic x(04).
+           05  rej-reason-text         pic x(30).
+
        working-storage section.
+       77  ws-tran-status              pic x(02) value '00'.
+       77  ws-rpt-status               pic x(02) value '00'.
+       77  ws-ckpt-status              pic x(02) value '00'.
+       77  ws-rej-status               pic x(02) value '00'.
+       77  ws-reject-count             pic 9(08) comp value zero.
+       77  ws-checkpoint-interval      pic 9(05) comp value 100.
+       77  ws-restart-key              pic x(05) value spaces.
+       77  ws-restart-active-switch    pic x(01) value 'N'.
+           88  restart-skip-in-progress            value 'Y'.
+       77  ws-restart-found-switch     pic x(01) value 'Y'.
+           88  restart-key-is-ok                   value 'Y'.
+       77  ws-ckpt-eof-switch          pic x(01) value 'N'.
+           88  ckpt-eof                             value 'Y'.
+       77  ws-ckpt-open-switch         pic x(01) value 'N'.
+           88  ckpt-file-is-open                    value 'Y'.
+       77  ws-checkpoint-quotient      pic 9(08) comp value zero.
+       77  ws-checkpoint-remainder     pic 9(05) comp value zero.
+       77  ws-control-total-accum      pic 9(07)v9(02) value zero.
+       77  ws-expected-control-total   pic 9(07)v9(02) value zero.
+       77  ws-control-total-switch     pic x(01) value 'N'.
+           88  control-total-is-known               value 'Y'.
+       77  ws-eof-switch               pic x(01) value 'N'.
+           88  tran-eof                            value 'Y'.
+       77  ws-record-count             pic 9(08) comp value zero.
+       77  ws-valid-record-switch      pic x(01) value 'Y'.
+           88  record-is-valid                     value 'Y'.
+           88  record-is-invalid                   value 'N'.
+       77  ws-percent-numeric          pic 9(03) value zero.
+       77  ws-reason-code              pic x(04) value spaces.
+       77  ws-reason-text              pic x(30) value spaces.
+       77  ws-date-valid-switch        pic x(01) value 'Y'.
+           88  run-date-is-valid                   value 'Y'.
+           88  run-date-is-invalid                 value 'N'.
+       77  ws-month-num                pic 9(02) value zero.
+       77  ws-date-num                 pic 9(02) value zero.
+       77  ws-year-num                 pic 9(04) value zero.
+       77  ws-leap-quotient            pic 9(04) comp value zero.
+       77  ws-leap-remainder-4         pic 9(04) comp value zero.
+       77  ws-leap-remainder-100       pic 9(04) comp value zero.
+       77  ws-leap-remainder-400       pic 9(04) comp value zero.
+       77  ws-leap-year-switch         pic x(01) value 'N'.
+           88  ws-year-is-leap                     value 'Y'.
+
        01 STD-REC.
            COPY 'stdrecd.cpy'.
            COPY 'stdrecw.cpy'.
-       
+
        01 WS-DESCRIPTION.
-           05 WS-DATE1 VALUE '20200128'.
+           05 WS-DATE1.
                10 WS-YEAR              PIC X(4).
                10 WS-MONTH             PIC X(2).
                10 WS-DATE              PIC X(2).
-           05 WS-DATE2 REDEFINES WS-DATE1 
+           05 WS-DATE2 REDEFINES WS-DATE1
                                        PIC 9(8).
-       
+
        01 WS-SAMPLE.
            05  WS-SAMPLE-NUM1          PIC X(5).
-           05  WS-SAMPLE-NUM2 REDEFINES WS-SAMPLE-NUM1 
+           05  WS-SAMPLE-NUM2 REDEFINES WS-SAMPLE-NUM1
                                        PIC 9(3)v9(2).
            05  WS-NUMBER.
                10 WS-NUMBER-1          PIC 9(5)    VALUE 12345.
            05  WS-CARACTERS            PIC X(5)    VALUE 'ABCDE'.
-           66  WS-RENAME  RENAMES WS-NUMBER-1 THRU WS-CARACTERS.           
+           66  WS-RENAME  RENAMES WS-NUMBER-1 THRU WS-CARACTERS.
+
+       01  ws-rpt-heading-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(40)
+                   value 'STD-REC DAILY PROCESSING SUMMARY REPORT'.
+           05  filler                  pic x(10) value spaces.
+           05  filler                  pic x(10) value 'RUN DATE: '.
+           05  rpt-run-date            pic x(08).
+           05  filler                  pic x(59) value spaces.
+
+       01  ws-rpt-detail-line.
+           05  filler                  pic x(05) value spaces.
+           05  rpt-std-num             pic x(05).
+           05  filler                  pic x(05) value spaces.
+           05  rpt-std-name            pic x(20).
+           05  filler                  pic x(05) value spaces.
+           05  rpt-std-percent         pic x(03).
+           05  filler                  pic x(05) value spaces.
+           05  rpt-std-comment         pic x(10).
+           05  filler                  pic x(74) value spaces.
+
+       01  ws-rpt-control-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(20)
+                   value 'RECORDS PROCESSED: '.
+           05  rpt-record-count        pic zzz,zzz,zz9.
+           05  filler                  pic x(96) value spaces.
+
+       01  ws-rpt-reject-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(20)
+                   value 'RECORDS REJECTED:  '.
+           05  rpt-reject-count        pic zzz,zzz,zz9.
+           05  filler                  pic x(96) value spaces.
 
        procedure division.
        main section.
-           MOVE '1' TO STD-NUM OF STD-REC.
-           MOVE 'SOME' TO STD-NAME  OF STD-REC.
-           MOVE '22'   TO STD-PERCENT OF STD-REC.
-           MOVE 'COM'  TO STD-COMMENT OF STD-REC.
-           MOVE '1.22' TO WS-SAMPLE-NUM2 OF WS-SAMPLE.
+           perform initialize-run.
+           if run-date-is-valid and restart-key-is-ok
+               perform process-one-transaction until tran-eof
+               perform finalize-run
+           else
+               if not run-date-is-valid
+                   display 'RUN DATE IS INVALID -- ' WS-DATE1
+                       ' -- RUN REJECTED'
+               end-if
+               if not restart-key-is-ok
+                   display 'RESTART KEY NOT ON CHECKPOINT FILE -- '
+                       ws-restart-key ' -- RUN REJECTED'
+               end-if
+               close std-tran-file
+               close std-report-file
+               if ckpt-file-is-open
+                   close std-checkpoint-file
+               end-if
+               close std-rejects-file
+           end-if
+           stop run
+           .
 
+      * STD-REPORT-FILE and STD-REJECTS-FILE are opened EXTEND rather
+      * than OUTPUT whenever a restart key is supplied, the same way
+      * STD-CHECKPOINT-FILE already is -- otherwise the printed report
+      * and the rejects carried over from the run that abended would
+      * be truncated away the moment the restarted run starts, instead
+      * of being preserved for operations to review the next morning.
+       initialize-run.
+           open input std-tran-file
+           if ws-tran-status not = '00'
+               display 'UNABLE TO OPEN STD-TRAN-FILE -- STATUS '
+                   ws-tran-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           accept ws-restart-key from command-line
+           if ws-restart-key not = spaces
+               set restart-skip-in-progress to true
+           end-if
+           if restart-skip-in-progress
+               open extend std-report-file
+           else
+               open output std-report-file
+           end-if
+           if ws-rpt-status not = '00'
+               display 'UNABLE TO OPEN STD-REPORT-FILE -- STATUS '
+                   ws-rpt-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           if restart-skip-in-progress
+               open extend std-rejects-file
+           else
+               open output std-rejects-file
+           end-if
+           if ws-rej-status not = '00'
+               display 'UNABLE TO OPEN STD-REJECTS-FILE -- STATUS '
+                   ws-rej-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           if restart-skip-in-progress
+               perform load-restart-checkpoint
+               if restart-key-is-ok
+                   open extend std-checkpoint-file
+                   perform abort-if-ckpt-open-failed
+                   set ckpt-file-is-open to true
+                   display 'RESTARTING AFTER CHECKPOINTED KEY '
+                       ws-restart-key
+               end-if
+           else
+               open output std-checkpoint-file
+               perform abort-if-ckpt-open-failed
+               set ckpt-file-is-open to true
+           end-if
+           move '1.22' to ws-sample-num2 of ws-sample.
            display "COBOL-Programm"
+           accept ws-date1 from date yyyymmdd
+           move ws-month to ws-month-num
+           move ws-date to ws-date-num
+           perform validate-run-date
+           if run-date-is-valid and restart-key-is-ok
+               move ws-date1 to rpt-run-date
+               move ws-rpt-heading-line to std-report-record
+               write std-report-record
+           end-if
+           .
+
+       abort-if-ckpt-open-failed.
+           if ws-ckpt-status not = '00'
+               display 'UNABLE TO OPEN STD-CHECKPOINT-FILE -- STATUS '
+                   ws-ckpt-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           .
+
+      * On a restart, the checkpoint file already holds the record
+      * count and control-total accumulator as of the last checkpoint
+      * written before the prior run stopped -- reload both here so
+      * the reconciliation in FINALIZE-RUN covers the whole batch, not
+      * just the records seen since the restart point.  A restart key
+      * that matches nothing on the checkpoint file (a typo'd PARM, or
+      * a transaction file resupplied out from under the checkpoint)
+      * is flagged rather than silently starting the accumulators at
+      * zero.
+       load-restart-checkpoint.
+           move 'N' to ws-restart-found-switch
+           move 'N' to ws-ckpt-eof-switch
+           open input std-checkpoint-file
+           if ws-ckpt-status not = '00'
+               display 'UNABLE TO OPEN STD-CHECKPOINT-FILE -- STATUS '
+                   ws-ckpt-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           perform read-next-checkpoint-record
+               until ckpt-eof or restart-key-is-ok
+           close std-checkpoint-file
+           .
+
+       read-next-checkpoint-record.
+           read std-checkpoint-file
+               at end
+                   set ckpt-eof to true
+               not at end
+                   if ckpt-std-num = ws-restart-key
+                       set restart-key-is-ok to true
+                       move ckpt-record-count to ws-record-count
+                       move ckpt-control-total to ws-control-total-accum
+                       move ckpt-reject-count to ws-reject-count
+                   end-if
+           end-read
+           .
+
+      * Confirms the run date carried in WS-DATE1 is a legal calendar
+      * date -- month 01-12 and a day that actually exists in that
+      * month.  A bad date rejects the whole run rather than letting
+      * a garbled date flow onto the printed report.
+       validate-run-date.
+           set run-date-is-valid to true
+           perform determine-leap-year
+           if ws-month-num < 01 or ws-month-num > 12
+               set run-date-is-invalid to true
+           else
+               evaluate ws-month-num
+                   when 04 when 06 when 09 when 11
+                       if ws-date-num < 01 or ws-date-num > 30
+                           set run-date-is-invalid to true
+                       end-if
+                   when 02
+                       if ws-date-num < 01
+                           set run-date-is-invalid to true
+                       else
+                           if ws-year-is-leap
+                               if ws-date-num > 29
+                                   set run-date-is-invalid to true
+                               end-if
+                           else
+                               if ws-date-num > 28
+                                   set run-date-is-invalid to true
+                               end-if
+                           end-if
+                       end-if
+                   when other
+                       if ws-date-num < 01 or ws-date-num > 31
+                           set run-date-is-invalid to true
+                       end-if
+               end-evaluate
+           end-if
+           .
+
+      * A year is a leap year when it divides evenly by 4, except a
+      * century year (divides evenly by 100) must also divide evenly
+      * by 400 -- the usual Gregorian calendar rule, needed so
+      * February 29 is only accepted in a run date that actually has
+      * one.
+       determine-leap-year.
+           move ws-year to ws-year-num
+           move 'N' to ws-leap-year-switch
+           divide ws-year-num by 4
+               giving ws-leap-quotient remainder ws-leap-remainder-4
+           divide ws-year-num by 100
+               giving ws-leap-quotient remainder ws-leap-remainder-100
+           divide ws-year-num by 400
+               giving ws-leap-quotient remainder ws-leap-remainder-400
+           if ws-leap-remainder-4 = zero
+               if ws-leap-remainder-100 = zero
+                   if ws-leap-remainder-400 = zero
+                       set ws-year-is-leap to true
+                   end-if
+               else
+                   set ws-year-is-leap to true
+               end-if
+           end-if
+           .
+
+       process-one-transaction.
+           read std-tran-file
+               at end
+                   set tran-eof to true
+               not at end
+                   evaluate true
+                       when tran-is-header
+                           perform capture-control-total
+                       when tran-is-trailer
+                           perform capture-control-total
+                       when other
+                           perform handle-detail-record
+                   end-evaluate
+           end-read
+           .
+
+       handle-detail-record.
+           if restart-skip-in-progress
+               perform check-restart-skip
+           else
+               move corresponding tran-detail-record to std-rec
+               add 1 to ws-record-count
+               perform edit-std-rec
+               if record-is-valid
+                   perform accumulate-control-total
+                   perform display-std-rec
+                   perform write-checkpoint-if-due
+               else
+                   display 'REJECTED ' std-num of std-rec
+                       ' - ' ws-reason-code ' ' ws-reason-text
+                   perform write-reject-record
+               end-if
+           end-if
+           .
+
+      * A header or trailer record carries the control total the
+      * source system expects this batch to add up to.  Either one is
+      * honored -- whichever arrives sets the figure the run total is
+      * reconciled against at the end of the run.
+       capture-control-total.
+           move ctl-expected-total to ws-expected-control-total
+           move 'Y' to ws-control-total-switch
+           .
+
+      * On a restart run, transactions up to and including the record
+      * whose STD-NUM matches the last checkpointed key were already
+      * fully processed before the abend -- they are read and
+      * discarded here instead of being reprocessed.  Normal
+      * processing resumes with the very next record.
+       check-restart-skip.
+           if std-num of tran-detail-record = ws-restart-key
+               move 'N' to ws-restart-active-switch
+           end-if
+           .
+
+      * Any record edit-std-rec marks invalid is captured here, in
+      * full, along with the reason it failed, instead of only
+      * scrolling past on the console.
+       write-reject-record.
+           move corresponding std-rec to std-rejects-record
+           move ws-reason-code to rej-reason-code
+           move ws-reason-text to rej-reason-text
+           write std-rejects-record
+           add 1 to ws-reject-count
+           .
+
+      * Each detail record's STD-AMOUNT is carried through the same
+      * WS-SAMPLE-NUM1/WS-SAMPLE-NUM2 redefinition used elsewhere in
+      * working storage, and added into the run's control-total
+      * accumulator.
+       accumulate-control-total.
+           move std-amount of std-rec to ws-sample-num1 of ws-sample
+           add ws-sample-num2 of ws-sample to ws-control-total-accum
+           .
+
+      * A checkpoint records the key of the last record fully
+      * processed, every WS-CHECKPOINT-INTERVAL records, so an
+      * overnight run that abends can be restarted from that point
+      * instead of from the beginning of the file.
+       write-checkpoint-if-due.
+           divide ws-record-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder
+           if ws-checkpoint-remainder = zero
+               move std-num of std-rec to ckpt-std-num
+               move ws-record-count to ckpt-record-count
+               move ws-control-total-accum to ckpt-control-total
+               move ws-reject-count to ckpt-reject-count
+               write std-checkpoint-record
+               display 'CHECKPOINT WRITTEN AT RECORD ' ws-record-count
+                   ' KEY ' ckpt-std-num
+           end-if
+           .
+
+      * Field-level edit checks -- STD-NUM must be present, STD-PERCENT
+      * must be numeric and in the 0-100 range, STD-NAME and
+      * STD-COMMENT must not be blank.  A record that fails any check
+      * is flagged invalid and is not passed on to downstream
+      * processing.
+       edit-std-rec.
+           set record-is-valid to true
+           move spaces to ws-reason-code
+           move spaces to ws-reason-text
+
+           if std-num of std-rec = spaces
+               set record-is-invalid to true
+               move 'E001' to ws-reason-code
+               move 'STD-NUM IS BLANK' to ws-reason-text
+           end-if
+
+           if record-is-valid
+               if std-percent of std-rec is not numeric
+                   set record-is-invalid to true
+                   move 'E002' to ws-reason-code
+                   move 'STD-PERCENT NOT NUMERIC' to ws-reason-text
+               end-if
+           end-if
+
+           if record-is-valid
+               move std-percent of std-rec to ws-percent-numeric
+               if ws-percent-numeric > 100
+                   set record-is-invalid to true
+                   move 'E003' to ws-reason-code
+                   move 'STD-PERCENT OUT OF RANGE' to ws-reason-text
+               end-if
+           end-if
+
+           if record-is-valid
+               if std-name of std-rec = spaces
+                   set record-is-invalid to true
+                   move 'E004' to ws-reason-code
+                   move 'STD-NAME IS BLANK' to ws-reason-text
+               end-if
+           end-if
+
+           if record-is-valid
+               if std-comment of std-rec = spaces
+                   set record-is-invalid to true
+                   move 'E005' to ws-reason-code
+                   move 'STD-COMMENT IS BLANK' to ws-reason-text
+               end-if
+           end-if
+
+           if record-is-valid
+               if std-amount of std-rec is not numeric
+                   set record-is-invalid to true
+                   move 'E006' to ws-reason-code
+                   move 'STD-AMOUNT NOT NUMERIC' to ws-reason-text
+               end-if
+           end-if
+           .
+
+       display-std-rec.
            display 'Record DETAILS:' STD-REC.
            display 'DATE1: ' WS-DATE1.
            display 'DATE2: ' WS-DATE2.
            display 'SAMPLE NUMBER:' WS-SAMPLE-NUM1.
-           display 'WS-RENAME:' WS-RENAME;
-           stop run
+           display 'WS-RENAME:' WS-RENAME
+           perform write-detail-line
+           .
+
+      * One line on the summary report per accepted STD-REC.
+       write-detail-line.
+           move spaces to ws-rpt-detail-line
+           move std-num of std-rec to rpt-std-num
+           move std-name of std-rec to rpt-std-name
+           move std-percent of std-rec to rpt-std-percent
+           move std-comment of std-rec to rpt-std-comment
+           move ws-rpt-detail-line to std-report-record
+           write std-report-record
+           .
+
+       write-control-line.
+           move ws-record-count to rpt-record-count
+           move ws-rpt-control-line to std-report-record
+           write std-report-record
+           move ws-reject-count to rpt-reject-count
+           move ws-rpt-reject-line to std-report-record
+           write std-report-record
+           .
+
+      * Compares the accumulated control total against the figure the
+      * header or trailer record said to expect, so dropped or
+      * duplicated detail records are caught the same day.
+       reconcile-control-total.
+           if control-total-is-known
+               if ws-control-total-accum = ws-expected-control-total
+                   display 'CONTROL TOTAL RECONCILED -- '
+                       ws-control-total-accum
+               else
+                   display 'CONTROL TOTAL MISMATCH -- EXPECTED '
+                       ws-expected-control-total
+                   display '                    ACTUAL   '
+                       ws-control-total-accum
+               end-if
+           else
+               display
+                   'NO CONTROL TOTAL RECEIVED -- RECONCILIATION SKIPPED'
+           end-if
+           .
+
+       finalize-run.
+           if restart-skip-in-progress
+               display 'RESTART KEY NEVER MATCHED A RECORD ON '
+                   'STD-TRAN-FILE -- ' ws-restart-key
+               display 'NO DETAIL RECORDS WERE PROCESSED THIS RUN'
+           end-if
+           perform reconcile-control-total.
+           perform write-control-line.
+           close std-tran-file.
+           close std-report-file.
+           close std-checkpoint-file.
+           close std-rejects-file.
+           display 'RECORDS PROCESSED: ' ws-record-count
+           display 'RECORDS REJECTED: ' ws-reject-count
            .

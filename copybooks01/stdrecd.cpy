@@ -0,0 +1,8 @@
+      * stdrecd.cpy
+      * Core STD-REC data fields -- key and descriptive data carried on
+      * every STD-REC occurrence, whether it lives in working storage,
+      * on the daily transaction file, or on STD-MASTER.
+           05  STD-NUM                 PIC X(05).
+           05  STD-NAME                PIC X(20).
+           05  STD-PERCENT             PIC X(03).
+           05  STD-COMMENT             PIC X(10).

@@ -0,0 +1,6 @@
+      * stdrecw.cpy
+      * Supplementary STD-REC fields carried alongside stdrecd.cpy.
+      * STD-AMOUNT is the raw 5-byte packed-shaped amount for a record,
+      * read the same way WS-SAMPLE-NUM1 is, and redefined numerically
+      * by the caller for control-total accumulation.
+           05  STD-AMOUNT              PIC X(05).

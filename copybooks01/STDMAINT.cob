@@ -0,0 +1,230 @@
+      * MIT License
+      * Copyright (c) 2020 Miro Wengner
+      *
+      * Maintenance program for STD-MASTER, the persistent keyed store
+      * of STD-REC data.  Applies add/change/delete transactions
+      * against STD-MASTER, keyed on STD-NUM, so STD-NAME/STD-PERCENT/
+      * STD-COMMENT values survive from one run of 01CopyUsage to the
+      * next instead of being re-entered as literals.  A change
+      * transaction journals the field's before and after value to
+      * the audit file, since the master record read back before the
+      * REWRITE is the only place the true prior value is available.
+       identification division.
+       program-id. STDMAINT.
+       author. Miro Wengner
+
+       environment division.
+       input-output section.
+       file-control.
+           select std-master-file assign to "STDMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is std-num
+               file status is ws-mast-status.
+           select std-maint-trans-file assign to "STDMTXN"
+               organization is line sequential
+               file status is ws-mtxn-status.
+           select std-audit-file assign to "STDAUDIT"
+               organization is line sequential
+               file status is ws-audit-status.
+
+       data division.
+       file section.
+       fd  std-master-file.
+       01  std-master-record.
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+
+       fd  std-maint-trans-file
+           label records are standard.
+       01  std-maint-trans-record.
+           05  mtxn-trans-code         pic x(01).
+               88  mtxn-is-add                     value 'A'.
+               88  mtxn-is-change                  value 'C'.
+               88  mtxn-is-delete                  value 'D'.
+           05  mtxn-std-num            pic x(05).
+           05  mtxn-std-name           pic x(20).
+           05  mtxn-std-percent        pic x(03).
+           05  mtxn-std-comment        pic x(10).
+           05  mtxn-std-amount         pic x(05).
+
+      * One line per field that actually changed on a change
+      * transaction -- the trail back to why a given STD-NUM's data
+      * looked the way it did as of a given run.
+       fd  std-audit-file
+           label records are standard.
+       01  std-audit-record.
+           05  aud-run-timestamp       pic x(14).
+           05  aud-std-num             pic x(05).
+           05  aud-field-name          pic x(15).
+           05  aud-old-value           pic x(20).
+           05  aud-new-value           pic x(20).
+
+       working-storage section.
+       77  ws-mast-status              pic x(02) value '00'.
+       77  ws-mtxn-status              pic x(02) value '00'.
+       77  ws-audit-status             pic x(02) value '00'.
+       77  ws-mtxn-eof-switch          pic x(01) value 'N'.
+           88  mtxn-eof                             value 'Y'.
+       77  ws-applied-count            pic 9(08) comp value zero.
+       77  ws-rejected-count           pic 9(08) comp value zero.
+       77  ws-run-date-part            pic x(08) value spaces.
+       77  ws-run-time-part            pic x(08) value spaces.
+       77  ws-run-timestamp            pic x(14) value spaces.
+
+       procedure division.
+       main section.
+           perform initialize-run.
+           perform apply-one-transaction until mtxn-eof.
+           perform finalize-run.
+           stop run
+           .
+
+       initialize-run.
+           open input std-maint-trans-file
+           if ws-mtxn-status not = '00'
+               display 'UNABLE TO OPEN STD-MAINT-TRANS-FILE -- STATUS '
+                   ws-mtxn-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           open i-o std-master-file
+           if ws-mast-status not = '00'
+               display 'UNABLE TO OPEN STD-MASTER-FILE -- STATUS '
+                   ws-mast-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           open output std-audit-file
+           if ws-audit-status not = '00'
+               display 'UNABLE TO OPEN STD-AUDIT-FILE -- STATUS '
+                   ws-audit-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           accept ws-run-date-part from date yyyymmdd
+           accept ws-run-time-part from time
+           string ws-run-date-part delimited by size
+                  ws-run-time-part (1:6) delimited by size
+               into ws-run-timestamp
+           end-string
+           .
+
+       apply-one-transaction.
+           read std-maint-trans-file
+               at end
+                   set mtxn-eof to true
+               not at end
+                   evaluate true
+                       when mtxn-is-add
+                           perform add-master-record
+                       when mtxn-is-change
+                           perform change-master-record
+                       when mtxn-is-delete
+                           perform delete-master-record
+                       when other
+                           display 'UNKNOWN TRANSACTION CODE FOR '
+                               mtxn-std-num
+                           add 1 to ws-rejected-count
+                   end-evaluate
+           end-read
+           .
+
+      * Add -- the key must not already exist on STD-MASTER.
+       add-master-record.
+           move mtxn-std-num to std-num of std-master-record
+           read std-master-file
+               invalid key
+                   move mtxn-std-num to std-num of std-master-record
+                   move mtxn-std-name to std-name of std-master-record
+                   move mtxn-std-percent
+                       to std-percent of std-master-record
+                   move mtxn-std-comment
+                       to std-comment of std-master-record
+                   move mtxn-std-amount
+                       to std-amount of std-master-record
+                   write std-master-record
+                   add 1 to ws-applied-count
+               not invalid key
+                   display 'ADD REJECTED -- ' mtxn-std-num
+                       ' ALREADY ON STD-MASTER'
+                   add 1 to ws-rejected-count
+           end-read
+           .
+
+      * Change -- the key must already exist on STD-MASTER.  The
+      * record read back here still holds the prior values, so the
+      * audit comparison runs before any field is overlaid with the
+      * transaction's new value.
+       change-master-record.
+           move mtxn-std-num to std-num of std-master-record
+           read std-master-file
+               invalid key
+                   display 'CHANGE REJECTED -- ' mtxn-std-num
+                       ' NOT ON STD-MASTER'
+                   add 1 to ws-rejected-count
+               not invalid key
+                   perform write-audit-entries
+                   move mtxn-std-name to std-name of std-master-record
+                   move mtxn-std-percent
+                       to std-percent of std-master-record
+                   move mtxn-std-comment
+                       to std-comment of std-master-record
+                   move mtxn-std-amount
+                       to std-amount of std-master-record
+                   rewrite std-master-record
+                   add 1 to ws-applied-count
+           end-read
+           .
+
+      * Compares the transaction's incoming values against what was
+      * just read back off STD-MASTER and journals a before/after
+      * line for every field that actually changed.
+       write-audit-entries.
+           if mtxn-std-name not = std-name of std-master-record
+               move 'STD-NAME' to aud-field-name
+               move std-name of std-master-record to aud-old-value
+               move mtxn-std-name to aud-new-value
+               perform write-one-audit-record
+           end-if
+           if mtxn-std-percent not = std-percent of std-master-record
+               move 'STD-PERCENT' to aud-field-name
+               move std-percent of std-master-record to aud-old-value
+               move mtxn-std-percent to aud-new-value
+               perform write-one-audit-record
+           end-if
+           if mtxn-std-comment not = std-comment of std-master-record
+               move 'STD-COMMENT' to aud-field-name
+               move std-comment of std-master-record to aud-old-value
+               move mtxn-std-comment to aud-new-value
+               perform write-one-audit-record
+           end-if
+           .
+
+       write-one-audit-record.
+           move ws-run-timestamp to aud-run-timestamp
+           move mtxn-std-num to aud-std-num
+           write std-audit-record
+           .
+
+      * Delete -- the key must already exist on STD-MASTER.
+       delete-master-record.
+           move mtxn-std-num to std-num of std-master-record
+           read std-master-file
+               invalid key
+                   display 'DELETE REJECTED -- ' mtxn-std-num
+                       ' NOT ON STD-MASTER'
+                   add 1 to ws-rejected-count
+               not invalid key
+                   delete std-master-file record
+                   add 1 to ws-applied-count
+           end-read
+           .
+
+       finalize-run.
+           close std-maint-trans-file.
+           close std-master-file.
+           close std-audit-file.
+           display 'TRANSACTIONS APPLIED: ' ws-applied-count.
+           display 'TRANSACTIONS REJECTED: ' ws-rejected-count
+           .

@@ -0,0 +1,230 @@
+      * MIT License
+      * Copyright (c) 2020 Miro Wengner
+      *
+      * Sort/match step for the daily STD-MASTER update cycle.  An
+      * incoming transaction file is sorted on the same combined
+      * numeric-ID-plus-character-code key shape WS-RENAME spans in
+      * 01CopyUsage (a 5-digit number immediately followed by a
+      * 5-character code), then matched one-for-one against
+      * STD-MASTER by STD-NUM, so a duplicate-keyed or mismatched batch
+      * is caught here rather than further into the run.  A production
+      * shop would normally drive this as a JCL SORT step ahead of the
+      * match; it is written here as a COBOL SORT so it runs anywhere
+      * this program does.
+       identification division.
+       program-id. STDSORT.
+       author. Miro Wengner
+
+       environment division.
+       input-output section.
+       file-control.
+           select std-sort-input-file assign to "STDSTIN"
+               organization is line sequential
+               file status is ws-stin-status.
+           select std-sort-work-file assign to "STDSWRK".
+           select std-sort-output-file assign to "STDSOUT"
+               organization is line sequential
+               file status is ws-stout-status.
+           select std-master-file assign to "STDMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is std-num of std-master-record
+               file status is ws-mast-status.
+           select std-match-report-file assign to "STDMTRPT"
+               organization is line sequential
+               file status is ws-mtrpt-status.
+
+       data division.
+       file section.
+       fd  std-sort-input-file
+           label records are standard.
+       01  std-sort-input-record.
+           05  srt-combined-key.
+               10  srt-key-number      pic 9(05).
+               10  srt-key-characters  pic x(05).
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+
+       sd  std-sort-work-file.
+       01  std-sort-work-record.
+           05  wrk-key-number          pic 9(05).
+           05  wrk-key-characters      pic x(05).
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+           66  wrk-combined-key  renames wrk-key-number
+                                     thru wrk-key-characters.
+
+       fd  std-sort-output-file
+           label records are standard.
+       01  std-sort-output-record.
+           05  sout-combined-key.
+               10  sout-key-number     pic 9(05).
+               10  sout-key-characters pic x(05).
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+
+       fd  std-master-file.
+       01  std-master-record.
+           copy 'stdrecd.cpy'.
+           copy 'stdrecw.cpy'.
+
+       fd  std-match-report-file
+           label records are standard.
+       01  std-match-report-record     pic x(132).
+
+       working-storage section.
+       77  ws-stin-status              pic x(02) value '00'.
+       77  ws-stout-status             pic x(02) value '00'.
+       77  ws-mast-status              pic x(02) value '00'.
+       77  ws-mtrpt-status             pic x(02) value '00'.
+       77  ws-sout-eof-switch          pic x(01) value 'N'.
+           88  sout-eof                             value 'Y'.
+       77  ws-first-record-switch      pic x(01) value 'Y'.
+           88  first-record-not-yet-seen            value 'Y'.
+       77  ws-match-count              pic 9(08) comp value zero.
+       77  ws-mismatch-count           pic 9(08) comp value zero.
+       77  ws-duplicate-key-count      pic 9(08) comp value zero.
+       77  ws-prior-combined-key       pic x(10) value spaces.
+
+       01  ws-rpt-title-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(36)
+                   value 'STD-MASTER SORT/MATCH STEP RESULTS'.
+           05  filler                  pic x(91) value spaces.
+
+       01  ws-rpt-nomatch-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(25)
+                   value 'NO STD-MASTER MATCH FOR '.
+           05  rpt-nomatch-std-num     pic x(05).
+           05  filler                  pic x(97) value spaces.
+
+       01  ws-rpt-duplicate-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(23)
+                   value 'DUPLICATE KEY ON INPUT '.
+           05  rpt-duplicate-key       pic x(10).
+           05  filler                  pic x(94) value spaces.
+
+       01  ws-rpt-total-line.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(20) value spaces.
+           05  rpt-total-label         pic x(21) value spaces.
+           05  rpt-total-count         pic zzz,zzz,zz9.
+           05  filler                  pic x(75) value spaces.
+
+       procedure division.
+       main section.
+           perform initialize-run.
+           sort std-sort-work-file
+               on ascending key wrk-combined-key
+               using std-sort-input-file
+               giving std-sort-output-file
+           if sort-return not = zero
+               display 'SORT FAILED -- RETURN CODE ' sort-return
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           perform match-sorted-transactions.
+           perform finalize-run.
+           stop run
+           .
+
+       initialize-run.
+           open output std-match-report-file
+           if ws-mtrpt-status not = '00'
+               display 'UNABLE TO OPEN STD-MATCH-REPORT-FILE -- STATUS '
+                   ws-mtrpt-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           move ws-rpt-title-line to std-match-report-record
+           write std-match-report-record
+           .
+
+       match-sorted-transactions.
+           open input std-sort-output-file
+           if ws-stout-status not = '00'
+               display 'UNABLE TO OPEN STD-SORT-OUTPUT-FILE -- STATUS '
+                   ws-stout-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           open input std-master-file
+           if ws-mast-status not = '00'
+               display 'UNABLE TO OPEN STD-MASTER-FILE -- STATUS '
+                   ws-mast-status
+               display 'RUN ABORTED'
+               stop run
+           end-if
+           perform read-next-sorted-record.
+           perform match-one-record until sout-eof.
+           close std-sort-output-file.
+           close std-master-file
+           .
+
+       read-next-sorted-record.
+           read std-sort-output-file
+               at end
+                   set sout-eof to true
+           end-read
+           .
+
+      * The SORT step a few lines up in MAIN already guarantees
+      * ascending combined-key order on STD-SORT-OUTPUT-FILE, so this
+      * can never find a genuine out-of-sequence record -- the only
+      * way SOUT-COMBINED-KEY can fail to be strictly greater than the
+      * prior key is a duplicate combined key in the incoming batch,
+      * which is flagged here instead.  Also confirms every sorted
+      * transaction has a matching STD-MASTER record.
+       match-one-record.
+           if not first-record-not-yet-seen
+               if sout-combined-key = ws-prior-combined-key
+                   display 'DUPLICATE KEY ON INPUT ' sout-combined-key
+                   move sout-combined-key to rpt-duplicate-key
+                   move ws-rpt-duplicate-line to std-match-report-record
+                   write std-match-report-record
+                   add 1 to ws-duplicate-key-count
+               end-if
+           end-if
+           move sout-combined-key to ws-prior-combined-key
+           move 'N' to ws-first-record-switch
+
+           move std-num of std-sort-output-record
+               to std-num of std-master-record
+           read std-master-file
+               invalid key
+                   display 'NO STD-MASTER MATCH FOR '
+                       std-num of std-sort-output-record
+                   move std-num of std-sort-output-record
+                       to rpt-nomatch-std-num
+                   move ws-rpt-nomatch-line to std-match-report-record
+                   write std-match-report-record
+                   add 1 to ws-mismatch-count
+               not invalid key
+                   add 1 to ws-match-count
+           end-read
+           perform read-next-sorted-record
+           .
+
+       finalize-run.
+           move 'RECORDS MATCHED: ' to rpt-total-label
+           move ws-match-count to rpt-total-count
+           move ws-rpt-total-line to std-match-report-record
+           write std-match-report-record
+
+           move 'RECORDS MISMATCHED: ' to rpt-total-label
+           move ws-mismatch-count to rpt-total-count
+           move ws-rpt-total-line to std-match-report-record
+           write std-match-report-record
+
+           move 'DUPLICATE KEYS: ' to rpt-total-label
+           move ws-duplicate-key-count to rpt-total-count
+           move ws-rpt-total-line to std-match-report-record
+           write std-match-report-record
+
+           close std-match-report-file.
+           display 'RECORDS MATCHED: ' ws-match-count.
+           display 'RECORDS MISMATCHED: ' ws-mismatch-count.
+           display 'DUPLICATE KEYS: ' ws-duplicate-key-count
+           .
